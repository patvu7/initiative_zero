@@ -10,6 +10,11 @@
       *   position check per SEC Rule 144 guidance
       * Patch 2012-07-01 A. Nakamura — Fee breakeven logic
       * Patch 2016-11-30 S. Williams — Lot-size rounding
+      * Patch 2026-08-09 M. Alvarez — WRITE-BATCH-SUMMARY now
+      *   prints a real end-of-run control report from
+      *   WS-BATCH-CONTROL instead of being a stub; CHECK-WASH-
+      *   SALE now also scans the account's recent tax-lot buy
+      *   records for a same-symbol repurchase, per IRS rule
       * WARNING: WASH-SALE-CHECK interacts with TAX-LOT
       *   subsystem via COPY TAXLOT-REC. Do not modify
       *   independently.
@@ -30,10 +35,26 @@
       *        ACCESS MODE IS DYNAMIC
       *        RECORD KEY IS WS-ACCOUNT-ID
       *        FILE STATUS IS WS-FILE-STATUS.
-      *    SELECT TRADE-OUTQ ASSIGN TO 'WM.TRADE.OUTQ'
+      *    SELECT CHECKPOINT-FILE ASSIGN TO 'WRBAL.CHECKPOINT.CTL'
       *        ORGANIZATION IS SEQUENTIAL.
+      * Patch 2026-08-09 M. Alvarez — TRADE-OUTQ made live so
+      *   approved trades actually reach ORDER-MGMT
+           SELECT TRADE-OUTQ ASSIGN TO 'WM.TRADE.OUTQ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRADE-OUTQ
+           RECORDING MODE IS F.
+       01  TRADE-OUTQ-RECORD.
+           05 TO-ACCOUNT-ID        PIC X(12).
+           05 TO-SYMBOL            PIC X(8).
+           05 TO-ACTION            PIC X(4).
+           05 TO-TRADE-AMOUNT      PIC 9(9)V99.
+           05 TO-BATCH-DATE        PIC 9(8).
+           05 TO-RESERVED          PIC X(20).
+
        WORKING-STORAGE SECTION.
 
       * --- COPYBOOK REFERENCES ---
@@ -45,6 +66,7 @@
 
        01 WS-PORTFOLIO-REC.
           05 WS-ACCOUNT-ID        PIC X(12).
+          05 WS-HOUSEHOLD-ID      PIC X(10).
           05 WS-ASSET-CLASS       PIC X(4).
              88 EQUITY               VALUE 'EQTY'.
              88 FIXED-INCOME         VALUE 'FIXD'.
@@ -65,6 +87,72 @@
           05 WS-TRADE-AMOUNT      PIC 9(9)V99.
           05 WS-SYMBOL            PIC X(8).
 
+      * --- HOUSEHOLD NETTING (COPY ACCTPROF-REC carries the
+      *   household grouping in production) ---
+      * Patch 2026-08-09 M. Alvarez — accounts sharing a
+      *   household should not pay the trade fee twice for
+      *   offsetting buy/sell needs in the same symbol
+       01 WS-HOUSEHOLD-NET-TABLE.
+          05 WS-HOUSEHOLD-ENTRY OCCURS 20 TIMES
+                INDEXED BY HH-IDX.
+             10 HH-HOUSEHOLD-ID   PIC X(10).
+             10 HH-ACCOUNT-ID     PIC X(12).
+             10 HH-SYMBOL         PIC X(8).
+             10 HH-ACTION         PIC X(4).
+             10 HH-AMOUNT         PIC 9(9)V99.
+             10 HH-NET-FLAG       PIC X(1) VALUE 'N'.
+                88 HH-NETTED         VALUE 'Y'.
+                88 HH-OPEN            VALUE 'N'.
+          05 WS-HOUSEHOLD-COUNT   PIC 9(3) VALUE 0.
+       01 WS-HOUSEHOLD-MATCH-IDX  PIC 9(3) VALUE 0.
+
+      * --- TAX-LOSS-HARVESTING OPPORTUNITY REPORT ---
+      * Patch 2026-08-09 M. Alvarez — consolidated cross-account
+      *   list of TLH-TRIGGERED positions for advisor follow-up
+       01 WS-TLH-OPPORTUNITIES.
+          05 WS-TLH-OPP-ENTRY OCCURS 20 TIMES
+                INDEXED BY TLH-IDX.
+             10 TLH-ACCOUNT-ID    PIC X(12).
+             10 TLH-SYMBOL        PIC X(8).
+             10 TLH-UNREALIZED-GL PIC S9(9)V99.
+             10 TLH-DRIFT-PCT     PIC S9(3)V99.
+          05 WS-TLH-OPP-COUNT     PIC 9(3) VALUE 0.
+
+      * --- COMPLIANCE RECONCILIATION (COMPLIANCE-RPT feed) ---
+      * Patch 2026-08-09 M. Alvarez — ties WB-TRADES-BLOCKED to
+      *   what compliance actually received, and itemizes why
+       01 WS-BLOCKED-TRADE-TABLE.
+          05 WS-BLOCKED-TRADE-ENTRY OCCURS 20 TIMES
+                INDEXED BY BT-IDX.
+             10 BT-ACCOUNT-ID     PIC X(12).
+             10 BT-SYMBOL         PIC X(8).
+             10 BT-REASON         PIC X(40).
+          05 WS-BLOCKED-TRADE-COUNT PIC 9(3) VALUE 0.
+
+       01 WS-COMPLIANCE-RECON.
+          05 WS-COMPLIANCE-FEED-COUNT PIC 9(6) VALUE 0.
+          05 WS-COMPLIANCE-BREAK-FLAG PIC X(1) VALUE 'N'.
+             88 COMPLIANCE-BREAK        VALUE 'Y'.
+             88 COMPLIANCE-IN-BALANCE   VALUE 'N'.
+
+      * --- CHECKPOINT/RESTART CONTROL ---
+      * Patch 2026-08-09 M. Alvarez — restart point for WRBAL-100
+       01 WS-CHECKPOINT-CONTROL.
+          05 WS-LAST-ACCOUNT-ID   PIC X(12)    VALUE SPACES.
+          05 WS-RESTART-FLAG      PIC X(1)     VALUE 'N'.
+             88 RESTART-RUN          VALUE 'Y'.
+             88 FRESH-RUN            VALUE 'N'.
+
+      * --- TAX LOT BUY HISTORY (COPY TAXLOT-REC in production) ---
+      * Patch 2026-08-09 M. Alvarez — account-level wash-sale
+      *   scan needs the account's recent tax-lot buy records,
+      *   not just the hold period of the lot being sold
+       01 WS-TAXLOT-TABLE.
+          05 WS-TAXLOT-ENTRY OCCURS 20 TIMES INDEXED BY TL-IDX.
+             10 TL-SYMBOL         PIC X(8).
+             10 TL-DAYS-SINCE-BUY PIC 9(5).
+          05 WS-TAXLOT-COUNT      PIC 9(3) VALUE 0.
+
       * --- THRESHOLDS AND CONFIGURATION ---
        01 WS-THRESHOLDS.
           05 WS-DRIFT-TRIGGER     PIC 9(3)V99 VALUE 5.00.
@@ -85,10 +173,22 @@
           05 WS-CASH-DRIFT-TRIGGER    PIC 9(3)V99 VALUE 2.00.
           05 WS-ALTS-DRIFT-TRIGGER    PIC 9(3)V99 VALUE 7.00.
 
+      * --- ASSET-CLASS SPECIFIC LOT SIZES ---
+      * Patch 2026-08-09 M. Alvarez — equities trade in whole
+      *   shares, fixed-income trades in round-lot increments
+      *   of 1000 face, alternatives in fund-defined units;
+      *   WS-LOT-SIZE is retained as the OTHER/default fallback
+       01 WS-CLASS-LOT-SIZES.
+          05 WS-EQUITY-LOT-SIZE       PIC 9(5) VALUE 00001.
+          05 WS-FIXED-LOT-SIZE        PIC 9(5) VALUE 01000.
+          05 WS-CASH-LOT-SIZE         PIC 9(5) VALUE 00001.
+          05 WS-ALTS-LOT-SIZE         PIC 9(5) VALUE 00100.
+
       * --- WORK FIELDS ---
        01 WS-WORK-FIELDS.
           05 WS-ABS-DRIFT         PIC 9(3)V99.
           05 WS-EFFECTIVE-TRIGGER PIC 9(3)V99.
+          05 WS-EFFECTIVE-LOT-SIZE PIC 9(5).
           05 WS-GROSS-TRADE       PIC 9(9)V99.
           05 WS-NET-TRADE         PIC 9(9)V99.
           05 WS-TRADE-FEE         PIC 9(5)V99.
@@ -103,6 +203,9 @@
        01 WS-CONCENTRATED-FLAG    PIC X(1).
           88 CONCENTRATED-POS        VALUE 'Y'.
           88 NORMAL-POS              VALUE 'N'.
+       01 WS-REPURCHASE-FLAG      PIC X(1).
+          88 REPURCHASE-FOUND        VALUE 'Y'.
+          88 NO-REPURCHASE           VALUE 'N'.
        01 WS-ERROR-CODE           PIC 9(4).
        01 WS-AUDIT-REASON         PIC X(40).
 
@@ -112,6 +215,7 @@
           05 WB-TRADES-GENERATED  PIC 9(6) VALUE 0.
           05 WB-TRADES-BLOCKED    PIC 9(6) VALUE 0.
           05 WB-HOLDS-COUNT       PIC 9(6) VALUE 0.
+          05 WB-NETTED-COUNT      PIC 9(6) VALUE 0.
           05 WB-TLH-COUNT         PIC 9(6) VALUE 0.
           05 WB-TOTAL-TRADE-AMT   PIC 9(11)V99 VALUE 0.
           05 WB-BATCH-DATE        PIC 9(8).
@@ -130,32 +234,126 @@
        PROCEDURE DIVISION.
        MAIN-REBALANCE.
            PERFORM INIT-REBAL-BATCH
-           PERFORM CALC-DRIFT
-           PERFORM SET-CLASS-THRESHOLD
-           PERFORM CHECK-REBAL-TRIGGER
-           IF REBAL-NEEDED
-              PERFORM CHECK-CONCENTRATED-POSITION
-              PERFORM CHECK-TAX-LOSS-HARVEST
-              PERFORM CHECK-WASH-SALE
-              PERFORM CALC-TRADE
-              PERFORM APPLY-LOT-ROUNDING
-              PERFORM CALC-TRADE-FEE
-              PERFORM VALIDATE-FEE-BREAKEVEN
-              PERFORM VALIDATE-MIN-TRADE
-              PERFORM UPDATE-BATCH-COUNTS
-              PERFORM WRITE-REBAL-AUDIT
-           ELSE
-              SET HOLD-ORDER TO TRUE
-              MOVE 'DRIFT WITHIN THRESHOLD' TO WS-AUDIT-REASON
-              ADD 1 TO WB-HOLDS-COUNT
-              PERFORM WRITE-REBAL-AUDIT
+      * BR: Skip accounts at or below the checkpoint — already
+      *     processed by a prior run that failed mid-batch
+           IF WS-ACCOUNT-ID > WS-LAST-ACCOUNT-ID
+              PERFORM CALC-DRIFT
+              PERFORM SET-CLASS-THRESHOLD
+              PERFORM SET-CLASS-LOT-SIZE
+              PERFORM CHECK-REBAL-TRIGGER
+              IF REBAL-NEEDED
+                 PERFORM CHECK-CONCENTRATED-POSITION
+                 PERFORM CHECK-TAX-LOSS-HARVEST
+                 PERFORM CALC-TRADE
+                 PERFORM APPLY-LOT-ROUNDING
+      * BR: Must run after CALC-TRADE/APPLY-LOT-ROUNDING — both
+      *     set WS-REBAL-ACTION and would silently clear a hold
+      *     set by an earlier wash-sale block
+      * Patch 2026-08-09 M. Alvarez — reordered after CALC-TRADE
+                 PERFORM CHECK-WASH-SALE
+      * BR: Skip the netting scan once CHECK-WASH-SALE has
+      *     already placed the trade on hold — WS-REBAL-ACTION
+      *     no longer reflects the original BUY/SELL side once
+      *     held, so SCAN-HOUSEHOLD-ENTRY's action match against
+      *     it would net against an unrelated open entry and
+      *     overwrite the real wash-sale reason/count
+      * Patch 2026-08-09 M. Alvarez
+                 IF NOT HOLD-ORDER
+                    PERFORM NET-HOUSEHOLD-POSITIONS
+                 END-IF
+                 PERFORM CALC-TRADE-FEE
+      * BR: A trade already on hold (wash sale or household net)
+      *     must not also be run through the fee/min-trade
+      *     thresholds and double-counted/double-itemized as a
+      *     second, unrelated block
+      * Patch 2026-08-09 M. Alvarez
+                 IF NOT HOLD-ORDER
+                    PERFORM VALIDATE-FEE-BREAKEVEN
+                 END-IF
+                 IF NOT HOLD-ORDER
+                    PERFORM VALIDATE-MIN-TRADE
+                 END-IF
+                 PERFORM UPDATE-BATCH-COUNTS
+                 PERFORM WRITE-ORDER-RECORD
+                 PERFORM WRITE-REBAL-AUDIT
+              ELSE
+                 SET HOLD-ORDER TO TRUE
+                 MOVE 'DRIFT WITHIN THRESHOLD' TO WS-AUDIT-REASON
+                 ADD 1 TO WB-HOLDS-COUNT
+                 PERFORM WRITE-REBAL-AUDIT
+              END-IF
+              PERFORM WRITE-CHECKPOINT
            END-IF
            PERFORM WRITE-BATCH-SUMMARY
+           PERFORM RECONCILE-COMPLIANCE-FEED
+           PERFORM WRITE-TLH-REPORT
+           PERFORM CLOSE-TRADE-OUTQ
            STOP RUN.
 
        INIT-REBAL-BATCH.
            ACCEPT WB-BATCH-DATE FROM DATE YYYYMMDD
-           ADD 1 TO WB-ACCOUNTS-READ.
+           PERFORM READ-CHECKPOINT
+           PERFORM READ-PORTFOLIO-RECORD
+           ADD 1 TO WB-ACCOUNTS-READ
+           PERFORM OPEN-TRADE-OUTQ.
+
+       READ-PORTFOLIO-RECORD.
+      * BR: Populate WS-PORTFOLIO-REC for this run before the
+      *     checkpoint gate in MAIN-REBALANCE compares
+      *     WS-ACCOUNT-ID against WS-LAST-ACCOUNT-ID
+      * NOTE: Production reads this from POSITION-MASTER (see
+      *   commented SELECT above). Demo version seeds a non-
+      *   blank WS-ACCOUNT-ID so the gate has a real value to
+      *   compare — otherwise both sides default to the same
+      *   uninitialized value and the rebalance body never runs.
+      * Patch 2026-08-09 M. Alvarez
+           MOVE '000000000001' TO WS-ACCOUNT-ID.
+
+       OPEN-TRADE-OUTQ.
+      * BR: TRADE-OUTQ is the only live file in this program —
+      *     a failed OPEN must stop the run rather than let
+      *     every downstream WRITE fail silently
+      * BR: A restarted run must append to the orders already
+      *     written before the prior run failed, not truncate
+      *     them — OPEN OUTPUT here would re-erase every order
+      *     for accounts already processed ahead of the checkpoint
+      * Patch 2026-08-09 M. Alvarez
+      * Patch 2026-08-09 M. Alvarez — branch OUTPUT vs EXTEND on
+      *   RESTART-RUN so a restart does not truncate TRADE-OUTQ
+           IF RESTART-RUN
+              OPEN EXTEND TRADE-OUTQ
+           ELSE
+              OPEN OUTPUT TRADE-OUTQ
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRADE-OUTQ, STATUS='
+                 WS-FILE-STATUS
+              MOVE 9999 TO WS-ERROR-CODE
+              DISPLAY 'WRBAL-100 ABEND — ORDER QUEUE UNAVAILABLE'
+              STOP RUN
+           END-IF.
+
+       CLOSE-TRADE-OUTQ.
+           CLOSE TRADE-OUTQ
+           IF WS-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR CLOSING TRADE-OUTQ, STATUS='
+                 WS-FILE-STATUS
+           END-IF.
+
+       READ-CHECKPOINT.
+      * BR: Restart point — a rerun skips every account at or
+      *     below WS-LAST-ACCOUNT-ID so WB-TRADES-GENERATED and
+      *     WB-TOTAL-TRADE-AMT are not double counted after a
+      *     mid-batch failure
+      * NOTE: Production reads WS-LAST-ACCOUNT-ID from
+      *   WRBAL.CHECKPOINT.CTL (see commented SELECT above).
+      *   Demo version starts each run from a fresh checkpoint.
+           MOVE SPACES TO WS-LAST-ACCOUNT-ID
+           SET FRESH-RUN TO TRUE.
+
+       WRITE-CHECKPOINT.
+      * BR: Advance the restart point to the account just processed
+           MOVE WS-ACCOUNT-ID TO WS-LAST-ACCOUNT-ID.
 
        CALC-DRIFT.
       * BR: Drift = current allocation minus target allocation
@@ -183,6 +381,27 @@
                     TO WS-EFFECTIVE-TRIGGER
            END-EVALUATE.
 
+       SET-CLASS-LOT-SIZE.
+      * BR: Each asset class trades in its own lot size
+      * Patch 2026-08-09 M. Alvarez
+           EVALUATE TRUE
+              WHEN EQUITY
+                 MOVE WS-EQUITY-LOT-SIZE
+                    TO WS-EFFECTIVE-LOT-SIZE
+              WHEN FIXED-INCOME
+                 MOVE WS-FIXED-LOT-SIZE
+                    TO WS-EFFECTIVE-LOT-SIZE
+              WHEN CASH
+                 MOVE WS-CASH-LOT-SIZE
+                    TO WS-EFFECTIVE-LOT-SIZE
+              WHEN ALTERNATIVES
+                 MOVE WS-ALTS-LOT-SIZE
+                    TO WS-EFFECTIVE-LOT-SIZE
+              WHEN OTHER
+                 MOVE WS-LOT-SIZE
+                    TO WS-EFFECTIVE-LOT-SIZE
+           END-EVALUATE.
+
        CHECK-REBAL-TRIGGER.
       * BR: Rebalance only if absolute drift > class threshold
            COMPUTE WS-ABS-DRIFT =
@@ -213,6 +432,7 @@
               MOVE 'TLH OPPORTUNITY DETECTED' TO
                  WS-AUDIT-REASON
               ADD 1 TO WB-TLH-COUNT
+              PERFORM RECORD-TLH-OPPORTUNITY
            ELSE
               SET TLH-SKIP TO TRUE
            END-IF.
@@ -222,10 +442,41 @@
       *     to avoid wash sale violation (IRS Rule)
            IF WS-HOLD-DAYS < WS-WASH-SALE-DAYS
               SET HOLD-ORDER TO TRUE
-              SET REBAL-SKIP TO TRUE
               MOVE 'WASH SALE BLOCK' TO WS-AUDIT-REASON
               MOVE 2001 TO WS-ERROR-CODE
               ADD 1 TO WB-TRADES-BLOCKED
+              PERFORM RECORD-BLOCKED-TRADE
+           ELSE
+              PERFORM SCAN-TAXLOT-REPURCHASE
+              IF REPURCHASE-FOUND
+                 SET HOLD-ORDER TO TRUE
+                 MOVE 'WASH SALE - REPURCHASE IN WINDOW'
+                    TO WS-AUDIT-REASON
+                 MOVE 2002 TO WS-ERROR-CODE
+                 ADD 1 TO WB-TRADES-BLOCKED
+                 PERFORM RECORD-BLOCKED-TRADE
+              END-IF
+           END-IF.
+
+       SCAN-TAXLOT-REPURCHASE.
+      * BR: Even when the lot being sold has been held 30+ days,
+      *     the wash sale rule also looks back over the 30 days
+      *     BEFORE the sale for a repurchase of the same symbol
+      *     anywhere in the account's tax-lot history
+      * NOTE: This is a single-pass batch — it cannot see
+      *   purchases made AFTER today's sale, so only the
+      *   before-sale half of the IRS window is checked here.
+      * Patch 2026-08-09 M. Alvarez
+           SET NO-REPURCHASE TO TRUE
+           PERFORM CHECK-TAXLOT-ENTRY
+              VARYING TL-IDX FROM 1 BY 1
+              UNTIL TL-IDX > WS-TAXLOT-COUNT
+                 OR REPURCHASE-FOUND.
+
+       CHECK-TAXLOT-ENTRY.
+           IF TL-SYMBOL (TL-IDX) = WS-SYMBOL
+              AND TL-DAYS-SINCE-BUY (TL-IDX) < WS-WASH-SALE-DAYS
+              SET REPURCHASE-FOUND TO TRUE
            END-IF.
 
        CALC-TRADE.
@@ -246,15 +497,78 @@
        APPLY-LOT-ROUNDING.
       * BR: Round trade to nearest whole lot size
       * Patch 2016-11-30 S. Williams
-      * NOTE: Currently lot size = 1 (single shares).
-      *   Some fixed-income products use lot size = 1000.
-           IF WS-LOT-SIZE > 1
-              DIVIDE WS-TRADE-AMOUNT BY WS-LOT-SIZE
+      * Patch 2026-08-09 M. Alvarez — lot size now comes from
+      *   SET-CLASS-LOT-SIZE (WS-EFFECTIVE-LOT-SIZE) instead of
+      *   the flat WS-LOT-SIZE default, so fixed-income round
+      *   lots of 1000 and fund-unit alternatives are honored
+           IF WS-EFFECTIVE-LOT-SIZE > 1
+              DIVIDE WS-TRADE-AMOUNT BY WS-EFFECTIVE-LOT-SIZE
                  GIVING WS-TRADE-AMOUNT ROUNDED
-              MULTIPLY WS-TRADE-AMOUNT BY WS-LOT-SIZE
+              MULTIPLY WS-TRADE-AMOUNT BY WS-EFFECTIVE-LOT-SIZE
                  GIVING WS-TRADE-AMOUNT
            END-IF.
 
+       NET-HOUSEHOLD-POSITIONS.
+      * BR: If another account already processed this cycle
+      *     shares this account's household and needs the
+      *     opposite side of the same symbol, net them instead
+      *     of issuing two separately-feed trades
+      * NOTE: ACCT-PROFILE household grouping is not live.
+      *   Demo version: WS-HOUSEHOLD-NET-TABLE stands in for
+      *   household members already seen this run.
+      * CAVEAT: This program has no live loop over POSITION-
+      *   MASTER — each run processes exactly one account — so
+      *   the first account seen for a household/symbol always
+      *   reaches WRITE-ORDER-RECORD and its order is already on
+      *   the wire before a later, offsetting account can match
+      *   against it. Netting here only cancels the SECOND
+      *   account's fee/market order, not the first account's.
+      *   Once POSITION-MASTER reads loop across the household's
+      *   accounts in one run, WRITE-ORDER-RECORD must be held
+      *   until the household is fully scanned so both sides can
+      *   be netted before either order is released.
+      * Patch 2026-08-09 M. Alvarez
+           MOVE 0 TO WS-HOUSEHOLD-MATCH-IDX
+           PERFORM SCAN-HOUSEHOLD-ENTRY
+              VARYING HH-IDX FROM 1 BY 1
+              UNTIL HH-IDX > WS-HOUSEHOLD-COUNT
+                 OR WS-HOUSEHOLD-MATCH-IDX NOT = 0
+           IF WS-HOUSEHOLD-MATCH-IDX NOT = 0
+              SET HH-NETTED (WS-HOUSEHOLD-MATCH-IDX) TO TRUE
+              SET HOLD-ORDER TO TRUE
+              MOVE 'NETTED WITHIN HOUSEHOLD' TO WS-AUDIT-REASON
+              ADD 1 TO WB-NETTED-COUNT
+           ELSE
+              PERFORM RECORD-HOUSEHOLD-ENTRY
+           END-IF.
+
+       SCAN-HOUSEHOLD-ENTRY.
+           IF HH-OPEN (HH-IDX)
+              AND HH-HOUSEHOLD-ID (HH-IDX) = WS-HOUSEHOLD-ID
+              AND HH-SYMBOL (HH-IDX) = WS-SYMBOL
+              AND HH-ACTION (HH-IDX) NOT = WS-REBAL-ACTION
+              MOVE HH-IDX TO WS-HOUSEHOLD-MATCH-IDX
+           END-IF.
+
+       RECORD-HOUSEHOLD-ENTRY.
+      * BR: No offsetting member found yet — hold this account's
+      *     trade open so a later account in the run can net
+      *     against it
+           IF WS-HOUSEHOLD-COUNT < 20
+              ADD 1 TO WS-HOUSEHOLD-COUNT
+              MOVE WS-HOUSEHOLD-ID TO
+                 HH-HOUSEHOLD-ID (WS-HOUSEHOLD-COUNT)
+              MOVE WS-ACCOUNT-ID TO
+                 HH-ACCOUNT-ID (WS-HOUSEHOLD-COUNT)
+              MOVE WS-SYMBOL TO
+                 HH-SYMBOL (WS-HOUSEHOLD-COUNT)
+              MOVE WS-REBAL-ACTION TO
+                 HH-ACTION (WS-HOUSEHOLD-COUNT)
+              MOVE WS-TRADE-AMOUNT TO
+                 HH-AMOUNT (WS-HOUSEHOLD-COUNT)
+              SET HH-OPEN (WS-HOUSEHOLD-COUNT) TO TRUE
+           END-IF.
+
        CALC-TRADE-FEE.
       * BR: Apply flat transaction fee per trade
       * Patch 2012-07-01 A. Nakamura
@@ -266,19 +580,19 @@
       * Patch 2012-07-01 A. Nakamura
            IF WS-TRADE-AMOUNT < WS-FEE-BREAKEVEN-MIN
               SET HOLD-ORDER TO TRUE
-              SET REBAL-SKIP TO TRUE
               MOVE 'BELOW FEE BREAKEVEN' TO WS-AUDIT-REASON
               ADD 1 TO WB-TRADES-BLOCKED
+              PERFORM RECORD-BLOCKED-TRADE
            END-IF.
 
        VALIDATE-MIN-TRADE.
       * BR: Skip if trade below $50 minimum — fee erosion
            IF WS-TRADE-AMOUNT < WS-MIN-TRADE
               SET HOLD-ORDER TO TRUE
-              SET REBAL-SKIP TO TRUE
               MOVE 'BELOW MIN TRADE THRESHOLD'
                  TO WS-AUDIT-REASON
               ADD 1 TO WB-TRADES-BLOCKED
+              PERFORM RECORD-BLOCKED-TRADE
            END-IF.
 
        UPDATE-BATCH-COUNTS.
@@ -287,6 +601,27 @@
               ADD WS-TRADE-AMOUNT TO WB-TOTAL-TRADE-AMT
            END-IF.
 
+       WRITE-ORDER-RECORD.
+      * BR: Only trades that cleared every hold/skip check are
+      *     released to ORDER-MGMT — holds never reach the queue
+      * Patch 2026-08-09 M. Alvarez
+           IF NOT HOLD-ORDER
+              MOVE WS-ACCOUNT-ID TO TO-ACCOUNT-ID
+              MOVE WS-SYMBOL TO TO-SYMBOL
+              MOVE WS-REBAL-ACTION TO TO-ACTION
+              MOVE WS-TRADE-AMOUNT TO TO-TRADE-AMOUNT
+              MOVE WB-BATCH-DATE TO TO-BATCH-DATE
+              MOVE SPACES TO TO-RESERVED
+              WRITE TRADE-OUTQ-RECORD
+              IF WS-FILE-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING TRADE-OUTQ, STATUS='
+                    WS-FILE-STATUS ' ACCOUNT=' WS-ACCOUNT-ID
+                 MOVE 'ORDER WRITE FAILED - SEE OPS' TO
+                    WS-AUDIT-REASON
+                 PERFORM RECORD-BLOCKED-TRADE
+              END-IF
+           END-IF.
+
        WRITE-REBAL-AUDIT.
       * BR: Every rebalance decision logged for compliance
            MOVE WS-ACCOUNT-ID TO WA-ACCOUNT-ID
@@ -297,5 +632,94 @@
            CONTINUE.
 
        WRITE-BATCH-SUMMARY.
-      * End-of-batch reconciliation record
-           CONTINUE.
+      * BR: Daily control total so ops can see how the run went
+      *     without inferring it from raw audit records
+      * Patch 2026-08-09 M. Alvarez — real report, was a stub
+           DISPLAY '================================================'
+           DISPLAY ' WRBAL-100 BATCH SUMMARY REPORT'
+           DISPLAY ' BATCH DATE: ' WB-BATCH-DATE
+           DISPLAY '================================================'
+           DISPLAY ' ACCOUNTS READ.........: ' WB-ACCOUNTS-READ
+           DISPLAY ' TRADES GENERATED......: ' WB-TRADES-GENERATED
+           DISPLAY ' TRADES BLOCKED........: ' WB-TRADES-BLOCKED
+           DISPLAY ' HOLDS (NO ACTION).....: ' WB-HOLDS-COUNT
+           DISPLAY ' NETTED IN HOUSEHOLD...: ' WB-NETTED-COUNT
+           DISPLAY ' TLH OPPORTUNITIES.....: ' WB-TLH-COUNT
+           DISPLAY ' TOTAL TRADE DOLLAR VOL: ' WB-TOTAL-TRADE-AMT
+           DISPLAY '================================================'.
+
+       RECORD-BLOCKED-TRADE.
+      * BR: Every blocked trade must be itemized for compliance
+      *     review, not just summed into WB-TRADES-BLOCKED
+      * Patch 2026-08-09 M. Alvarez
+           IF WS-BLOCKED-TRADE-COUNT < 20
+              ADD 1 TO WS-BLOCKED-TRADE-COUNT
+              MOVE WS-ACCOUNT-ID TO
+                 BT-ACCOUNT-ID (WS-BLOCKED-TRADE-COUNT)
+              MOVE WS-SYMBOL TO
+                 BT-SYMBOL (WS-BLOCKED-TRADE-COUNT)
+              MOVE WS-AUDIT-REASON TO
+                 BT-REASON (WS-BLOCKED-TRADE-COUNT)
+           END-IF.
+
+       RECONCILE-COMPLIANCE-FEED.
+      * BR: Tie WB-TRADES-BLOCKED to the COMPLIANCE-RPT feed
+      *     count for the run and itemize every blocked trade
+      *     so compliance can confirm the blocks were legitimate
+      * Patch 2026-08-09 M. Alvarez — new reconciliation step
+      * NOTE: Production reads WS-COMPLIANCE-FEED-COUNT from the
+      *   COMPLIANCE-RPT feed for WB-BATCH-DATE. Demo version
+      *   compares against whatever working storage holds.
+           IF WS-COMPLIANCE-FEED-COUNT NOT = WB-TRADES-BLOCKED
+              SET COMPLIANCE-BREAK TO TRUE
+              DISPLAY 'COMPLIANCE RECONCILIATION BREAK FOR BATCH '
+                 WB-BATCH-DATE
+              DISPLAY '  TRADES BLOCKED......: ' WB-TRADES-BLOCKED
+              DISPLAY '  COMPLIANCE FEED CNT.: '
+                 WS-COMPLIANCE-FEED-COUNT
+           ELSE
+              SET COMPLIANCE-IN-BALANCE TO TRUE
+           END-IF
+           PERFORM WRITE-COMPLIANCE-BLOCK-ITEM
+              VARYING BT-IDX FROM 1 BY 1
+              UNTIL BT-IDX > WS-BLOCKED-TRADE-COUNT.
+
+       WRITE-COMPLIANCE-BLOCK-ITEM.
+           DISPLAY ' BLOCKED: ' BT-ACCOUNT-ID (BT-IDX)
+              ' ' BT-SYMBOL (BT-IDX)
+              ' ' BT-REASON (BT-IDX).
+
+       RECORD-TLH-OPPORTUNITY.
+      * BR: Capture every TLH-TRIGGERED position so advisors get
+      *     one consolidated cross-account list instead of
+      *     digging through the raw audit log
+      * Patch 2026-08-09 M. Alvarez
+           IF WS-TLH-OPP-COUNT < 20
+              ADD 1 TO WS-TLH-OPP-COUNT
+              MOVE WS-ACCOUNT-ID TO
+                 TLH-ACCOUNT-ID (WS-TLH-OPP-COUNT)
+              MOVE WS-SYMBOL TO
+                 TLH-SYMBOL (WS-TLH-OPP-COUNT)
+              MOVE WS-UNREALIZED-GL TO
+                 TLH-UNREALIZED-GL (WS-TLH-OPP-COUNT)
+              MOVE WS-DRIFT-PCT TO
+                 TLH-DRIFT-PCT (WS-TLH-OPP-COUNT)
+           END-IF.
+
+       WRITE-TLH-REPORT.
+      * BR: End-of-run report so advisors can proactively call
+      *     clients about harvesting opportunities
+      * Patch 2026-08-09 M. Alvarez
+           DISPLAY '================================================'
+           DISPLAY ' WRBAL-100 TAX-LOSS-HARVESTING OPPORTUNITIES'
+           DISPLAY '================================================'
+           PERFORM WRITE-TLH-OPP-ITEM
+              VARYING TLH-IDX FROM 1 BY 1
+              UNTIL TLH-IDX > WS-TLH-OPP-COUNT
+           DISPLAY '================================================'.
+
+       WRITE-TLH-OPP-ITEM.
+           DISPLAY ' ACCT: ' TLH-ACCOUNT-ID (TLH-IDX)
+              ' SYM: ' TLH-SYMBOL (TLH-IDX)
+              ' UNREALIZED G/L: ' TLH-UNREALIZED-GL (TLH-IDX)
+              ' DRIFT: ' TLH-DRIFT-PCT (TLH-IDX).
