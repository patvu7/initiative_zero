@@ -8,6 +8,19 @@
       * Patch 2001-06-22 K. Patel — Y2K date fix paragraph
       * Patch 2004-09-30 R. Singh — Added fraud hold status
       * Patch 2011-01-15 L. Torres — Regulatory cap override
+      * Patch 2026-08-09 M. Alvarez — Fraud score now checked
+      *   against WS-FRAUD-SCORE-LIMIT before payout (CHECK-
+      *   FRAUD-SCORE); high-risk claims route to FRAUD-HOLD;
+      *   WRITE-BATCH-CONTROL now prints a denial breakdown
+      *   by error code; APPLY-REGULATORY-CAP now keys off
+      *   WS-CLAIMANT-STATE via REGCAP-TBL instead of one flat
+      *   nationwide cap; UPDATE-STATUS now posts approved
+      *   claims to POLHIST-REC claim count / paid-to-date;
+      *   INIT-BATCH now checkpoints the last claim ID audited
+      *   so a restarted run does not double-count totals;
+      *   RECONCILE-GL-POSTING ties WS-TOTAL-PAID-AMT to the
+      *   GL-POSTING batch total; added CLM100-ONLINE entry
+      *   point for same-day call-center payout estimates
       * WARNING: Do not modify CALC-PAYOUT section without
       *   sign-off from Compliance (ref: REG-2010-447)
       * WARNING: COPY POLHIST-REC dependency in UPDATE-STATUS
@@ -25,6 +38,8 @@
       *        ACCESS MODE IS SEQUENTIAL
       *        FILE STATUS IS WS-FILE-STATUS.
       *    SELECT AUDIT-FILE ASSIGN TO 'CLM.AUDIT.LOG'
+      *        ORGANIZATION IS SEQUENTIAL.
+      *    SELECT CHECKPOINT-FILE ASSIGN TO 'CLM.CHECKPOINT.CTL'
       *        ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -59,6 +74,7 @@
           05 WS-PROVIDER-ID       PIC X(12).
           05 WS-SERVICE-DATE      PIC 9(8).
           05 WS-SUBMISSION-DATE   PIC 9(8).
+          05 WS-FRAUD-SCORE       PIC 9(3).
 
        01 WS-PAYOUT-AMOUNT       PIC 9(7)V99.
        01 WS-NET-CLAIM           PIC 9(7)V99.
@@ -72,16 +88,70 @@
           05 WS-MAX-CLAIM-AGE-DAYS PIC 9(3)     VALUE 180.
           05 WS-REGULATORY-CAP     PIC 9(7)V99 VALUE 99999.99.
 
+      * --- REGULATORY CAP TABLE BY STATE ---
+      * Patch 2026-08-09 M. Alvarez — REGCAP-TBL lookup fields
+      *   (production substitutes the real COPY REGCAP-TBL
+      *   layout; these mirror its NY/CA/TX/FL/NJ/default rows)
+       01 WS-STATE-CAP-TABLE.
+          05 WS-CAP-NY             PIC 9(7)V99 VALUE 75000.00.
+          05 WS-CAP-CA             PIC 9(7)V99 VALUE 60000.00.
+          05 WS-CAP-TX             PIC 9(7)V99 VALUE 99999.99.
+          05 WS-CAP-FL             PIC 9(7)V99 VALUE 90000.00.
+          05 WS-CAP-NJ             PIC 9(7)V99 VALUE 65000.00.
+          05 WS-CAP-DEFAULT        PIC 9(7)V99 VALUE 99999.99.
+       01 WS-EFFECTIVE-REG-CAP   PIC 9(7)V99.
+
+      * --- POLICY HISTORY (COPY POLHIST-REC in production) ---
+      * Patch 2026-08-09 M. Alvarez — running counters UPDATE-
+      *   STATUS maintains against the policyholder's history
+       01 WS-POLICY-HISTORY.
+          05 PH-POLICY-NUMBER      PIC X(10).
+          05 PH-CLAIM-COUNT        PIC 9(5)     VALUE 0.
+          05 PH-PAID-TO-DATE       PIC 9(9)V99  VALUE 0.
+
+      * --- CHECKPOINT/RESTART CONTROL ---
+      * Patch 2026-08-09 M. Alvarez — restart point for CLM-100
+       01 WS-CHECKPOINT-CONTROL.
+          05 WS-LAST-CLAIM-ID      PIC 9(8)     VALUE 0.
+          05 WS-RESTART-FLAG       PIC X(1)     VALUE 'N'.
+             88 RESTART-RUN           VALUE 'Y'.
+             88 FRESH-RUN             VALUE 'N'.
+
+      * --- GL RECONCILIATION ---
+      * Patch 2026-08-09 M. Alvarez — ties claims-paid to GL
+       01 WS-GL-RECON.
+          05 WS-GL-POSTING-TOTAL   PIC 9(9)V99  VALUE 0.
+          05 WS-GL-BREAK-AMT       PIC S9(9)V99 VALUE 0.
+          05 WS-GL-BREAK-FLAG      PIC X(1)     VALUE 'N'.
+             88 GL-BREAK              VALUE 'Y'.
+             88 GL-IN-BALANCE         VALUE 'N'.
+
       * --- BATCH CONTROL ---
        01 WS-BATCH-CONTROL.
           05 WS-CLAIMS-READ       PIC 9(6)     VALUE 0.
           05 WS-CLAIMS-APPROVED   PIC 9(6)     VALUE 0.
           05 WS-CLAIMS-DENIED     PIC 9(6)     VALUE 0.
           05 WS-CLAIMS-PENDED     PIC 9(6)     VALUE 0.
+          05 WS-CLAIMS-FRAUD-HELD PIC 9(6)     VALUE 0.
           05 WS-TOTAL-PAID-AMT    PIC 9(9)V99  VALUE 0.
           05 WS-BATCH-DATE        PIC 9(8).
           05 WS-BATCH-ID          PIC X(12).
 
+      * --- DENIAL REASON BREAKDOWN (ops reporting) ---
+      * Patch 2026-08-09 M. Alvarez — counts/amounts by the
+      *   error code VALIDATE-CLAIM / CHECK-CLAIM-AGE assigned
+       01 WS-DENIAL-BREAKDOWN.
+          05 WS-DENY-1001-CNT     PIC 9(6)     VALUE 0.
+          05 WS-DENY-1001-AMT     PIC 9(9)V99  VALUE 0.
+          05 WS-DENY-1002-CNT     PIC 9(6)     VALUE 0.
+          05 WS-DENY-1002-AMT     PIC 9(9)V99  VALUE 0.
+          05 WS-DENY-1003-CNT     PIC 9(6)     VALUE 0.
+          05 WS-DENY-1003-AMT     PIC 9(9)V99  VALUE 0.
+          05 WS-DENY-1004-CNT     PIC 9(6)     VALUE 0.
+          05 WS-DENY-1004-AMT     PIC 9(9)V99  VALUE 0.
+          05 WS-DENY-1005-CNT     PIC 9(6)     VALUE 0.
+          05 WS-DENY-1005-AMT     PIC 9(9)V99  VALUE 0.
+
       * --- DATE WORK FIELDS ---
        01 WS-DATE-WORK.
           05 WS-CURRENT-DATE      PIC 9(8).
@@ -98,29 +168,109 @@
           05 WA-AMOUNT            PIC 9(7)V99.
           05 WA-REASON-CODE       PIC 9(4).
 
+      * --- ONLINE INQUIRY LINKAGE (CLM100-ONLINE entry point) ---
+      * Patch 2026-08-09 M. Alvarez — same-day single-claim
+      *   inquiry for call-center use, outside the 23:30 batch
+       LINKAGE SECTION.
+       01 LK-CLAIM-RECORD.
+          05 LK-CLAIM-ID          PIC 9(8).
+          05 LK-POLICY-NUMBER     PIC X(10).
+          05 LK-CLAIM-TYPE        PIC X(3).
+          05 LK-CLAIM-AMOUNT      PIC 9(7)V99.
+          05 LK-DEDUCTIBLE        PIC 9(5)V99.
+          05 LK-COVERAGE-LIMIT    PIC 9(7)V99.
+          05 LK-COPAY-PCT         PIC 9(2)V99.
+          05 LK-APPROVAL-STATUS   PIC X(1).
+          05 LK-CLAIMANT-STATE    PIC X(2).
+          05 LK-PROVIDER-ID       PIC X(12).
+          05 LK-SERVICE-DATE      PIC 9(8).
+          05 LK-SUBMISSION-DATE   PIC 9(8).
+          05 LK-FRAUD-SCORE       PIC 9(3).
+       01 LK-OUT-APPROVAL-STATUS  PIC X(1).
+       01 LK-OUT-PAYOUT-AMOUNT    PIC 9(7)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INIT-BATCH
+      * BR: Skip claims at or below the checkpoint — already
+      *     audited by a prior run that failed mid-batch
+           IF WS-CLAIM-ID > WS-LAST-CLAIM-ID
+              PERFORM ADJUDICATE-CLAIM
+              IF WS-ERROR-CODE = 0
+                 PERFORM UPDATE-STATUS
+              END-IF
+      * BR: Every claim decision — approved, denied or pended —
+      *     is counted and logged, not just approved ones
+              PERFORM UPDATE-BATCH-COUNTS
+              PERFORM UPDATE-DENIAL-BREAKDOWN
+              PERFORM WRITE-AUDIT-LOG
+           END-IF
+           PERFORM WRITE-BATCH-CONTROL
+           PERFORM RECONCILE-GL-POSTING
+           STOP RUN.
+
+       ADJUDICATE-CLAIM.
+      * BR: Core adjudication chain, shared by the CLM-100
+      *     nightly batch above and the CLM100-ONLINE inquiry
+      *     entry point below
+      * Patch 2026-08-09 M. Alvarez — factored out of
+      *   MAIN-PROCESS so the online entry point can reuse it
+      * BR: Reset to a neutral status before adjudicating —
+      *     CLM100-ONLINE calls this repeatedly against the same
+      *     loaded module, and without this reset a FRAUD-HOLD
+      *     or MANAGER-REVIEW left over from a prior claim would
+      *     still be sitting in WS-APPROVAL-STATUS when
+      *     CALC-PAYOUT's NOT FRAUD-HOLD guard runs for this one
+      * Patch 2026-08-09 M. Alvarez
+           SET PENDING TO TRUE
            PERFORM VALIDATE-CLAIM
            IF WS-ERROR-CODE = 0
               PERFORM CHECK-CLAIM-AGE
            END-IF
            IF WS-ERROR-CODE = 0
+              PERFORM CHECK-FRAUD-SCORE
               PERFORM CALC-PAYOUT
               PERFORM CHECK-MANAGER-THRESHOLD
+              PERFORM LOOKUP-REG-CAP-BY-STATE
               PERFORM APPLY-REGULATORY-CAP
-              PERFORM UPDATE-STATUS
-              PERFORM UPDATE-BATCH-COUNTS
-              PERFORM WRITE-AUDIT-LOG
-           END-IF
-           PERFORM WRITE-BATCH-CONTROL
-           STOP RUN.
+           END-IF.
 
        INIT-BATCH.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            MOVE WS-CURRENT-DATE TO WS-BATCH-DATE
+           PERFORM READ-CHECKPOINT
+           PERFORM READ-CLAIM-RECORD
            ADD 1 TO WS-CLAIMS-READ.
 
+       READ-CLAIM-RECORD.
+      * BR: Populate WS-CLAIM-RECORD for this run before the
+      *     checkpoint gate in MAIN-PROCESS compares WS-CLAIM-ID
+      *     against WS-LAST-CLAIM-ID
+      * NOTE: Production reads this from CLM.DAILY.INPUT (see
+      *   commented SELECT above). Demo version seeds a non-zero
+      *   WS-CLAIM-ID so the gate has a real value to compare —
+      *   otherwise both sides default to zero and the batch
+      *   body never runs.
+      * Patch 2026-08-09 M. Alvarez
+           IF WS-CLAIM-ID = 0
+              MOVE 1 TO WS-CLAIM-ID
+           END-IF.
+
+       READ-CHECKPOINT.
+      * BR: Restart point — a rerun skips every claim at or
+      *     below WS-LAST-CLAIM-ID so WS-CLAIMS-APPROVED,
+      *     WS-CLAIMS-DENIED and WS-TOTAL-PAID-AMT are not
+      *     double counted after a mid-batch failure
+      * NOTE: Production reads WS-LAST-CLAIM-ID from
+      *   CLM.CHECKPOINT.CTL (see commented SELECT above).
+      *   Demo version starts each run from a fresh checkpoint.
+           MOVE 0 TO WS-LAST-CLAIM-ID
+           SET FRESH-RUN TO TRUE.
+
+       WRITE-CHECKPOINT.
+      * BR: Advance the restart point to the claim just audited
+           MOVE WS-CLAIM-ID TO WS-LAST-CLAIM-ID.
+
        VALIDATE-CLAIM.
       * BR: Claim amount must not exceed coverage limit
            IF WS-CLAIM-AMOUNT > WS-COVERAGE-LIMIT
@@ -154,6 +304,16 @@
               MOVE 'CLAIM AGE EXCEEDED' TO WA-ACTION
            END-IF.
 
+       CHECK-FRAUD-SCORE.
+      * BR: Claims scored above WS-FRAUD-SCORE-LIMIT by the SIU
+      *     scoring feed route to FRAUD-HOLD instead of falling
+      *     straight through to approval
+      * Patch 2026-08-09 M. Alvarez — fraud score now enforced
+           IF WS-FRAUD-SCORE > WS-FRAUD-SCORE-LIMIT
+              SET FRAUD-HOLD TO TRUE
+              MOVE 'FRAUD SCORE HOLD' TO WA-ACTION
+           END-IF.
+
        CALC-PAYOUT.
       * CRITICAL: Deductible logic — regulatory requirement
       * Do NOT modify without Compliance sign-off (REG-2010-447)
@@ -174,50 +334,194 @@
            ELSE
               MOVE WS-NET-CLAIM TO WS-PAYOUT-AMOUNT
            END-IF
-           SET APPROVED TO TRUE.
+      * BR: A fraud hold from CHECK-FRAUD-SCORE is not
+      *     overridden back to approved
+           IF NOT FRAUD-HOLD
+              SET APPROVED TO TRUE
+           END-IF.
 
        CHECK-MANAGER-THRESHOLD.
       * BR: Claims above $50,000 require manager review
       * Patch 2004-09-30 R. Singh — Added fraud hold pathway
-           IF WS-PAYOUT-AMOUNT > WS-MANAGER-REVIEW-AMT
-              SET MANAGER-REVIEW TO TRUE
-              MOVE 'MANAGER REVIEW REQUIRED' TO WA-ACTION
-              ADD 1 TO WS-CLAIMS-PENDED
+      * Patch 2026-08-09 M. Alvarez — guarded against clobbering
+      *   a fraud hold, same as CALC-PAYOUT's APPROVED guard
+           IF NOT FRAUD-HOLD
+              IF WS-PAYOUT-AMOUNT > WS-MANAGER-REVIEW-AMT
+                 SET MANAGER-REVIEW TO TRUE
+                 MOVE 'MANAGER REVIEW REQUIRED' TO WA-ACTION
+                 ADD 1 TO WS-CLAIMS-PENDED
+              END-IF
            END-IF.
 
+       LOOKUP-REG-CAP-BY-STATE.
+      * BR: Regulatory payout cap varies by claimant state
+      * Patch 2026-08-09 M. Alvarez — keyed off WS-CLAIMANT-STATE
+      *   via REGCAP-TBL instead of one flat nationwide cap
+           EVALUATE WS-CLAIMANT-STATE
+              WHEN 'NY'
+                 MOVE WS-CAP-NY TO WS-EFFECTIVE-REG-CAP
+              WHEN 'CA'
+                 MOVE WS-CAP-CA TO WS-EFFECTIVE-REG-CAP
+              WHEN 'TX'
+                 MOVE WS-CAP-TX TO WS-EFFECTIVE-REG-CAP
+              WHEN 'FL'
+                 MOVE WS-CAP-FL TO WS-EFFECTIVE-REG-CAP
+              WHEN 'NJ'
+                 MOVE WS-CAP-NJ TO WS-EFFECTIVE-REG-CAP
+              WHEN OTHER
+                 MOVE WS-CAP-DEFAULT TO WS-EFFECTIVE-REG-CAP
+           END-EVALUATE.
+
        APPLY-REGULATORY-CAP.
       * BR: State-level regulatory cap on single claim payout
       * Patch 2011-01-15 L. Torres — Regulatory cap override
-      *   Previously hardcoded; now reads from REGCAP-TBL
-      *   (Demo: uses default WS-REGULATORY-CAP value)
-           IF WS-PAYOUT-AMOUNT > WS-REGULATORY-CAP
-              MOVE WS-REGULATORY-CAP TO WS-PAYOUT-AMOUNT
+      * Patch 2026-08-09 M. Alvarez — now reads the per-state
+      *   cap from LOOKUP-REG-CAP-BY-STATE (REGCAP-TBL) instead
+      *   of the flat WS-REGULATORY-CAP constant
+           IF WS-PAYOUT-AMOUNT > WS-EFFECTIVE-REG-CAP
+              MOVE WS-EFFECTIVE-REG-CAP TO WS-PAYOUT-AMOUNT
               MOVE 'REGULATORY CAP APPLIED' TO WA-ACTION
            END-IF.
 
        UPDATE-STATUS.
-      * NOTE: Production reads POLHIST-REC via COPY statement
-      *   to update policy claim history counters.
-      *   Demo version: status update only.
-           CONTINUE.
+      * BR: Reflect approved claim activity on the policyholder's
+      *     policy history record
+      * Patch 2026-08-09 M. Alvarez — wired to the running
+      *   claim-count / paid-to-date counters, was a stub
+      * NOTE: Production rewrites POLHIST-REC via the COPY
+      *   statement referenced above. Demo version maintains the
+      *   running counters in working storage.
+           IF APPROVED
+              MOVE WS-POLICY-NUMBER TO PH-POLICY-NUMBER
+              ADD 1 TO PH-CLAIM-COUNT
+              ADD WS-PAYOUT-AMOUNT TO PH-PAID-TO-DATE
+           END-IF.
 
        UPDATE-BATCH-COUNTS.
+      * BR: Fraud holds are broken out from manager-review
+      *     pends — ops needs to see high-risk volume on its
+      *     own line, not folded into WS-CLAIMS-PENDED
+      * Patch 2026-08-09 M. Alvarez
            IF APPROVED
               ADD 1 TO WS-CLAIMS-APPROVED
               ADD WS-PAYOUT-AMOUNT TO WS-TOTAL-PAID-AMT
            ELSE IF DENIED
               ADD 1 TO WS-CLAIMS-DENIED
+           ELSE IF FRAUD-HOLD
+              ADD 1 TO WS-CLAIMS-FRAUD-HELD
            ELSE
               ADD 1 TO WS-CLAIMS-PENDED
            END-IF.
 
+       UPDATE-DENIAL-BREAKDOWN.
+      * BR: Tally denied claims by error code for the end-of-
+      *     batch denial breakdown report
+      * Patch 2026-08-09 M. Alvarez — feeds WRITE-BATCH-CONTROL
+           IF DENIED
+              EVALUATE WS-ERROR-CODE
+                 WHEN 1001
+                    ADD 1 TO WS-DENY-1001-CNT
+                    ADD WS-CLAIM-AMOUNT TO WS-DENY-1001-AMT
+                 WHEN 1002
+                    ADD 1 TO WS-DENY-1002-CNT
+                    ADD WS-CLAIM-AMOUNT TO WS-DENY-1002-AMT
+                 WHEN 1003
+                    ADD 1 TO WS-DENY-1003-CNT
+                    ADD WS-CLAIM-AMOUNT TO WS-DENY-1003-AMT
+                 WHEN 1004
+                    ADD 1 TO WS-DENY-1004-CNT
+                    ADD WS-CLAIM-AMOUNT TO WS-DENY-1004-AMT
+                 WHEN 1005
+                    ADD 1 TO WS-DENY-1005-CNT
+                    ADD WS-CLAIM-AMOUNT TO WS-DENY-1005-AMT
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
        WRITE-AUDIT-LOG.
       * BR: Every claim decision must be logged for compliance
            MOVE WS-CLAIM-ID TO WA-CLAIM-ID
            MOVE WS-PAYOUT-AMOUNT TO WA-AMOUNT
            MOVE WS-ERROR-CODE TO WA-REASON-CODE
-           CONTINUE.
+           PERFORM WRITE-CHECKPOINT.
 
        WRITE-BATCH-CONTROL.
-      * End-of-batch summary for reconciliation
-           CONTINUE.
+      * BR: End-of-batch denial breakdown so ops can see why
+      *     claims are failing in aggregate without pulling
+      *     individual audit log entries
+      * Patch 2026-08-09 M. Alvarez — real report, was a stub
+           DISPLAY '================================================'
+           DISPLAY ' CLM-100 BATCH CONTROL REPORT'
+           DISPLAY ' BATCH DATE: ' WS-BATCH-DATE
+           DISPLAY '================================================'
+           DISPLAY ' CLAIMS READ.......: ' WS-CLAIMS-READ
+           DISPLAY ' CLAIMS APPROVED...: ' WS-CLAIMS-APPROVED
+           DISPLAY ' CLAIMS DENIED.....: ' WS-CLAIMS-DENIED
+           DISPLAY ' CLAIMS PENDED.....: ' WS-CLAIMS-PENDED
+           DISPLAY ' CLAIMS FRAUD-HELD.: ' WS-CLAIMS-FRAUD-HELD
+           DISPLAY ' TOTAL PAID AMOUNT.: ' WS-TOTAL-PAID-AMT
+           DISPLAY '------------------------------------------------'
+           DISPLAY ' DENIAL REASON BREAKDOWN'
+           DISPLAY '   1001 COVERAGE LIMIT EXCEEDED   CNT: '
+              WS-DENY-1001-CNT ' AMT: ' WS-DENY-1001-AMT
+           DISPLAY '   1002 MISSING POLICY NUMBER     CNT: '
+              WS-DENY-1002-CNT ' AMT: ' WS-DENY-1002-AMT
+           DISPLAY '   1003 MISSING PROVIDER ID       CNT: '
+              WS-DENY-1003-CNT ' AMT: ' WS-DENY-1003-AMT
+           DISPLAY '   1004 FUTURE SERVICE DATE       CNT: '
+              WS-DENY-1004-CNT ' AMT: ' WS-DENY-1004-AMT
+           DISPLAY '   1005 CLAIM AGE EXCEEDED        CNT: '
+              WS-DENY-1005-CNT ' AMT: ' WS-DENY-1005-AMT
+           DISPLAY '================================================'.
+
+       RECONCILE-GL-POSTING.
+      * BR: Tie the claims-paid total to the GL-POSTING batch
+      *     total for WS-BATCH-DATE and flag a break when they
+      *     don't match
+      * Patch 2026-08-09 M. Alvarez — new reconciliation step
+      * NOTE: Production reads WS-GL-POSTING-TOTAL from the
+      *   GL-POSTING feed for WS-BATCH-DATE. Demo version
+      *   compares against whatever working storage holds.
+           COMPUTE WS-GL-BREAK-AMT =
+              WS-TOTAL-PAID-AMT - WS-GL-POSTING-TOTAL
+           IF WS-GL-BREAK-AMT NOT = 0
+              SET GL-BREAK TO TRUE
+              DISPLAY 'GL RECONCILIATION BREAK FOR BATCH '
+                 WS-BATCH-DATE
+              DISPLAY '  CLAIMS PAID TOTAL..: ' WS-TOTAL-PAID-AMT
+              DISPLAY '  GL-POSTING TOTAL...: '
+                 WS-GL-POSTING-TOTAL
+              DISPLAY '  BREAK AMOUNT.......: ' WS-GL-BREAK-AMT
+           ELSE
+              SET GL-IN-BALANCE TO TRUE
+           END-IF.
+
+      * ══════════════════════════════════════════════════════════
+      * CLM100-ONLINE — same-day single-claim inquiry entry point
+      * Patch 2026-08-09 M. Alvarez — lets a call-center rep run
+      *   one claim through the adjudication chain synchronously
+      *   for a same-day payout estimate instead of waiting on
+      *   the 23:30 batch. Does not touch batch counters, the
+      *   audit log or policy history — estimate only.
+      * ══════════════════════════════════════════════════════════
+       CLM100-ONLINE-ENTRY.
+       ENTRY 'CLM100-ONLINE' USING LK-CLAIM-RECORD
+              LK-OUT-APPROVAL-STATUS LK-OUT-PAYOUT-AMOUNT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE LK-CLAIM-ID TO WS-CLAIM-ID
+           MOVE LK-POLICY-NUMBER TO WS-POLICY-NUMBER
+           MOVE LK-CLAIM-TYPE TO WS-CLAIM-TYPE
+           MOVE LK-CLAIM-AMOUNT TO WS-CLAIM-AMOUNT
+           MOVE LK-DEDUCTIBLE TO WS-DEDUCTIBLE
+           MOVE LK-COVERAGE-LIMIT TO WS-COVERAGE-LIMIT
+           MOVE LK-COPAY-PCT TO WS-COPAY-PCT
+           MOVE LK-CLAIMANT-STATE TO WS-CLAIMANT-STATE
+           MOVE LK-PROVIDER-ID TO WS-PROVIDER-ID
+           MOVE LK-SERVICE-DATE TO WS-SERVICE-DATE
+           MOVE LK-SUBMISSION-DATE TO WS-SUBMISSION-DATE
+           MOVE LK-FRAUD-SCORE TO WS-FRAUD-SCORE
+           PERFORM ADJUDICATE-CLAIM
+           MOVE WS-APPROVAL-STATUS TO LK-OUT-APPROVAL-STATUS
+           MOVE WS-PAYOUT-AMOUNT TO LK-OUT-PAYOUT-AMOUNT
+           GOBACK.
